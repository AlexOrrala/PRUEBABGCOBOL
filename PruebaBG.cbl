@@ -1,182 +1,1106 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  BANDERA-SALIR           PIC X VALUE "N".
-       01  OPCION                  PIC X(2).
-       01  IDEMPLEADO              PIC 9 VALUE 1.
-       01  IDEMPLEADOTEMP          PIC 9 VALUE 1.
-       01  CEDULABUSCA             PIC X(10).
-       01  SALARIONETOBUSCA        PIC 9999V99.
-       01  SALARIO-STRING          PIC X(10).
-
-       01  EMPLEADO OCCURS 10 TIMES.
-           05 CEDULA               PIC X(10).
-           05 Nombre               PIC X(10).
-           05 Salario              PIC 9999V99.
-           05 DeduccionImpuestos   PIC 9999V99.
-           05 DeduccionSeguro      PIC 9999V99.
-           05 SalarioNeto          PIC 9999V99.
-           05 DatosSocioeconomicos PIC X(10).
-
-
-
-       01  DeduccionesGeneral      PIC 9999V99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM UNTIL BANDERA-SALIR = "S"
-            DISPLAY "[1] Ingresar nuevo empleado."
-            DISPLAY "[2] Calcular salario neto."
-            DISPLAY "[3] Mostrar informaci�n de empleado."
-            DISPLAY "[4] Filtrar"
-            DISPLAY "[5] Salir."
-            ACCEPT OPCION
-               EVALUATE OPCION
-                   WHEN '1'
-                       PERFORM INGRESAR-EMPLEADO
-                   WHEN '2'
-                       PERFORM CALCULAR-NETO
-                   WHEN '3'
-                       PERFORM MOSTRAR-INFO
-                   WHEN '4'
-                       DISPLAY "[1] Salario neto"
-                       DISPLAY "[2] Nivel educativo"
-                       DISPLAY "[3] Salario o nivel educativo"
-                       ACCEPT OPCION
-                        EVALUATE OPCION
-                        WHEN '1'
-                           PERFORM FILTRAR-NETO
-                        WHEN OTHER
-                        DISPLAY "Opci�n inv�lida. Intente de nuevo."
-                   WHEN '5'
-                       MOVE "S" TO BANDERA-SALIR
-                       STOP RUN
-                   WHEN OTHER
-                       DISPLAY "Opci�n inv�lida. Intente de nuevo."
-            END-PERFORM.
-       VALIDAR-ENTRADA.
-           IF CEDULABUSCA ALPHABETIC
-               AND FUNCTION LENGTH(CEDULABUSCA)= 10
-               DISPLAY "�Error! La c�dula no puede estar vac�a."
-               DISPLAY "Por favor ingrese nuevamente la c�dula."
-               ACCEPT CEDULABUSCA
-               PERFORM VALIDAR-ENTRADA
-           END-IF.
-
-        VALIDAR-DECIMAL.
-           IF SALARIO-STRING = SPACES
-               DISPLAY "�Error! El salario no puede estar vac�o."
-               PERFORM VALIDAR-DECIMAL
-           ELSE
-               IF SALARIO-STRING NUMERIC
-                 MOVE FUNCTION NUMVAL(SALARIO-STRING)
-                 TO SALARIO(IDEMPLEADO)
-               ELSE
-                   DISPLAY "El valor ingresado no es un n�mero decimal."
-                   PERFORM VALIDAR-DECIMAL
-               END-IF.
-
-       INGRESAR-EMPLEADO.
-
-           IF IDEMPLEADO <=9
-            DISPLAY "Ingrese ID del empleado:"
-            ACCEPT CEDULABUSCA
-            PERFORM VALIDAR-ENTRADA
-
-            DISPLAY "Ingrese Nombre del empleado:"
-            ACCEPT Nombre(IDEMPLEADO)
-
-            DISPLAY "Ingrese Salario bruto (n�mero decimal)."
-            ACCEPT Salario(IDEMPLEADO)
-
-            DISPLAY "Ingrese Deducci�n por impuestos (n�mero decimal)."
-            ACCEPT DeduccionImpuestos(IDEMPLEADO)
-            DISPLAY "Ingrese Deducci�n por seguro (n�mero decimal)."
-            ACCEPT DeduccionSeguro(IDEMPLEADO)
-            DISPLAY "Ingrese DatosSocioecon�micos (n�mero decimal)."
-            ACCEPT DatosSocioeconomicos(IDEMPLEADO)
-
-            ADD 1 TO IDEMPLEADO
-           END-IF.
-
-       CALCULAR-NETO.
-
-           DISPLAY "INGRESE LA CEDULA DEL USUARIO A CALCULAR"
-           ACCEPT CEDULABUSCA.
-
-           PERFORM VARYING IDEMPLEADOTEMP FROM 1 BY 1 UNTIL
-           IDEMPLEADOTEMP > 10
-               IF CEDULA(IDEMPLEADOTEMP) = CEDULABUSCA
-                   MOVE IDEMPLEADOTEMP TO IDEMPLEADO
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM.
-
-           ADD DeduccionSeguro(IDEMPLEADO)
-           TO DeduccionImpuestos(IDEMPLEADO)
-           GIVING DeduccionesGeneral.
-           SUBTRACT Salario(IDEMPLEADO) FROM DeduccionesGeneral
-           GIVING SalarioNeto(IDEMPLEADO).
-           DISPLAY "El salario neto del usuario de ",
-           CEDULA(IDEMPLEADO), " es:",SalarioNeto(IDEMPLEADO).
-
-
-       MOSTRAR-INFO.
-           DISPLAY "INGRESE LA CEDULA DEL USUARIO A CONSULTAR"
-           ACCEPT CEDULABUSCA.
-
-           PERFORM VARYING IDEMPLEADOTEMP FROM 1 BY 1 UNTIL
-           IDEMPLEADOTEMP > 10
-               IF CEDULA(IDEMPLEADOTEMP) = CEDULABUSCA
-                   MOVE IDEMPLEADOTEMP TO IDEMPLEADO
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM.
-
-           DISPLAY "ID del empleado:",CEDULA(IDEMPLEADO).
-
-           DISPLAY "Nombre del empleado:",Nombre(IDEMPLEADO).
-
-           DISPLAY "Salario bruto (n�mero decimal)."
-           ,Salario(IDEMPLEADO).
-           DISPLAY "Deducci�n por impuestos (n�mero decimal)."
-           ,DeduccionImpuestos(IDEMPLEADO).
-           DISPLAY "Deducci�n por seguro (n�mero decimal)."
-           ,DeduccionSeguro(IDEMPLEADO).
-           DISPLAY "Salario Neto (n�mero decimal)."
-           ,SalarioNeto(IDEMPLEADO).
-           DISPLAY "DatosSocioecon�micos (n�mero decimal)."
-           ,DatosSocioeconomicos(IDEMPLEADO).
-
-
-       FILTRAR-NETO.
-           DISPLAY "INGRESE EL NETO A FILTRAR"
-           ACCEPT SALARIONETOBUSCA.
-
-           PERFORM VARYING IDEMPLEADOTEMP FROM 1 BY 1 UNTIL
-           IDEMPLEADOTEMP > 10
-               IF SalarioNeto(IDEMPLEADOTEMP) = SALARIONETOBUSCA
-                   DISPLAY "ID del empleado:",CEDULA(IDEMPLEADO)
-                   DISPLAY "Nombre del empleado:",Nombre(IDEMPLEADO)
-                   DISPLAY "Ingrese Salario bruto (n�mero decimal)."
-                   ,Salario(IDEMPLEADO)
-                   DISPLAY "Deducci�n por impuestos (n�mero decimal)."
-                   ,DeduccionImpuestos(IDEMPLEADO)
-                   DISPLAY "Deducci�n por seguro (n�mero decimal)."
-                   ,DeduccionSeguro(IDEMPLEADO)
-                   DISPLAY "DatosSocioecon�micos (n�mero decimal)."
-                   ,DatosSocioeconomicos(IDEMPLEADO)
-               END-IF
-           END-PERFORM.
-
-
-
-       STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000100******************************************************************
+000110* Programa    : PRUEBABG
+000120* Autor       : Equipo de Nomina - Desarrollo
+000130* Instalacion : Departamento de Tecnologia
+000140* Fecha       : escrita originalmente sin fecha registrada
+000150* Proposito   : Alta, consulta, mantenimiento, filtrado y
+000160*               reportes de la planilla de empleados.
+000170* Tectonics   : cobc
+000180******************************************************************
+000190* HISTORIAL DE MODIFICACIONES
+000200* FECHA       INIC. DESCRIPCION
+000210* ----------  ----- ----------------------------------------------
+000220* 2026-08-09  DEV   Se sustituye la tabla EMPLEADO (OCCURS 10
+000230*                   TIMES) por un archivo indexado por CEDULA, de
+000240*                   forma que los empleados persisten entre
+000250*                   ejecuciones y ya no existe un tope de 10
+000260*                   registros.
+000270* 2026-08-09  DEV   INGRESAR-EMPLEADO valida Salario,
+000280*                   DeduccionImpuestos y DeduccionSeguro con
+000290*                   VALIDAR-DECIMAL antes de almacenarlos.
+000300* 2026-08-09  DEV   Se completan los filtros por nivel
+000310*                   educativo y por salario neto + nivel
+000320*                   educativo en el submenu de Filtrar.
+000330* 2026-08-09  DEV   Se agrega mantenimiento de empleados
+000340*                   (actualizar/eliminar) con bitacora de
+000350*                   auditoria.
+000360* 2026-08-09  DEV   Se agrega el reporte impreso de planilla
+000370*                   (registro con totales).
+000380* 2026-08-09  DEV   CALCULAR-NETO concilia el salario neto
+000390*                   contra el salario bruto y reporta
+000400*                   excepciones.
+000410* 2026-08-09  DEV   Se agrega carga por lote de nuevos
+000420*                   empleados desde archivo plano.
+000430* 2026-08-09  DEV   Se agregan busquedas por nombre (parcial) y
+000440*                   por rango de salario.
+000450* 2026-08-09  DEV   Se agrega el extracto de deducciones para
+000460*                   la CCSS y la Administracion Tributaria.
+000470******************************************************************
+000480 IDENTIFICATION DIVISION.
+000490 PROGRAM-ID. PRUEBABG.
+000500 AUTHOR. EQUIPO-NOMINA.
+000510 INSTALLATION. DEPARTAMENTO-TI.
+000520 DATE-WRITTEN. 01/15/2023.
+000530 DATE-COMPILED.
+      
+000540 ENVIRONMENT DIVISION.
+000550 INPUT-OUTPUT SECTION.
+000560 FILE-CONTROL.
+000570     SELECT ArchivoEmpleados
+000580         ASSIGN TO "EMPLEADOS"
+000590         ORGANIZATION IS INDEXED
+000600         ACCESS MODE IS DYNAMIC
+000610         RECORD KEY IS CEDULA
+000620         FILE STATUS IS Estado-ArchivoEmpleados.
+      
+000630     SELECT ArchivoBitacora
+000640         ASSIGN TO "BITACORA"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS Estado-ArchivoBitacora.
+      
+000670     SELECT ArchivoReportePlanilla
+000680         ASSIGN TO "PLANILLA"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS Estado-ArchivoReporte.
+      
+000710     SELECT ArchivoLoteEmpleados
+000720         ASSIGN TO "LOTEEMPL"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS Estado-ArchivoLote.
+      
+000750     SELECT ArchivoExtracto
+000760         ASSIGN TO "EXTRACTO"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS Estado-ArchivoExtracto.
+      
+000790 DATA DIVISION.
+000800 FILE SECTION.
+000810 FD  ArchivoEmpleados
+000820     LABEL RECORDS ARE STANDARD.
+000830 01  EMPLEADO.
+000840     05 CEDULA               PIC X(10).
+000850     05 Nombre               PIC X(10).
+000860     05 Salario              PIC 9(04)V99.
+000870     05 DeduccionImpuestos   PIC 9(04)V99.
+000880     05 DeduccionSeguro      PIC 9(04)V99.
+000890     05 SalarioNeto          PIC S9(04)V99.
+000900     05 DatosSocioeconomicos PIC X(10).
+      
+000910 FD  ArchivoBitacora
+000920     LABEL RECORDS ARE STANDARD.
+000930 01  LineaBitacora           PIC X(132).
+      
+000940 FD  ArchivoReportePlanilla
+000950     LABEL RECORDS ARE STANDARD.
+000960 01  LineaDetalleReporte     PIC X(132).
+      
+000970 FD  ArchivoLoteEmpleados
+000980     LABEL RECORDS ARE STANDARD.
+000990 01  RegistroLote.
+001000     05 CEDULA-LOTE          PIC X(10).
+001010     05 NOMBRE-LOTE          PIC X(10).
+001020     05 SALARIO-LOTE         PIC 9(04)V99.
+001030     05 DEDIMP-LOTE          PIC 9(04)V99.
+001040     05 DEDSEG-LOTE          PIC 9(04)V99.
+001050     05 DATOSSOC-LOTE        PIC X(10).
+      
+001060 FD  ArchivoExtracto
+001070     LABEL RECORDS ARE STANDARD.
+001080 01  LineaExtracto           PIC X(80).
+      
+001090 WORKING-STORAGE SECTION.
+001100 01  BANDERA-SALIR           PIC X VALUE "N".
+001110     88 Programa-Finalizado  VALUE "S".
+      
+001120 01  Bandera-FinArchivo      PIC X VALUE "N".
+001130     88 Fin-Archivo          VALUE "S".
+      
+001140 01  OPCION                  PIC X(2).
+001150 01  CEDULABUSCA             PIC X(10).
+001160 01  SALARIONETOBUSCA        PIC 9999V99.
+001170 01  SALARIO-STRING          PIC X(10).
+001180 01  NombreBusca             PIC X(10).
+001190 01  NivelBusca              PIC X(10).
+001200 01  SalarioDesdeBusca       PIC 9999V99.
+001210 01  SalarioHastaBusca       PIC 9999V99.
+001220 01  LongitudBusca           PIC 9(02).
+      
+001230 01  Valor-Decimal-Validado  PIC 9999V99.
+001240 01  DeduccionesGeneral      PIC 9999V99.
+      
+001250 01  Estado-ArchivoEmpleados PIC X(02).
+001260 01  Estado-ArchivoBitacora  PIC X(02).
+001270 01  Estado-ArchivoReporte   PIC X(02).
+001280 01  Estado-ArchivoLote      PIC X(02).
+001290 01  Estado-ArchivoExtracto  PIC X(02).
+      
+001300 01  Campo-Bitacora          PIC X(20).
+001310 01  ValorAnterior-Bitacora  PIC X(15).
+001320 01  ValorNuevo-Bitacora     PIC X(15).
+001330 01  FechaHora-Bitacora      PIC X(21).
+001340 01  Monto-Edicion           PIC -ZZZZZZ9.99.
+      
+001350 01  Contador-Lote           PIC 9(05) VALUE ZERO.
+      
+001360 01  Total-Salario-Rpt       PIC 9(09)V99 VALUE ZERO.
+001370 01  Total-DedImpuestos-Rpt  PIC 9(09)V99 VALUE ZERO.
+001380 01  Total-DedSeguro-Rpt     PIC 9(09)V99 VALUE ZERO.
+001390 01  Total-SalarioNeto-Rpt   PIC S9(09)V99 VALUE ZERO.
+      
+001400 01  Salario-Detalle-Rpt     PIC -ZZZZZZ9.99.
+001410 01  DedImp-Detalle-Rpt      PIC -ZZZZZZ9.99.
+001420 01  DedSeg-Detalle-Rpt      PIC -ZZZZZZ9.99.
+001430 01  SalNeto-Detalle-Rpt     PIC -ZZZZZZ9.99.
+      
+001440 01  Total-Impuestos-Ext     PIC 9(09)V99 VALUE ZERO.
+001450 01  Total-Seguro-Ext        PIC 9(09)V99 VALUE ZERO.
+001460 01  Total-General-Ext       PIC 9(09)V99 VALUE ZERO.
+001470 01  Contador-Empleados-Ext  PIC 9(05) VALUE ZERO.
+001480 01  Contador-Edicion-Ext    PIC ZZZZ9.
+001490 01  Monto-Edicion-Total       PIC -ZZZZZZZZ9.99.
+      
+001500 PROCEDURE DIVISION.
+001510******************************************************************
+001520* 0000-MAINLINE
+001530* Punto de entrada del programa: abre archivos, despliega el
+001540* menu principal hasta que el usuario elige salir, y cierra
+001550* archivos antes de terminar.
+001560******************************************************************
+001570 0000-MAINLINE.
+001580     PERFORM 1000-INICIALIZAR-PROGRAMA
+001590         THRU 1000-INICIALIZAR-PROGRAMA-EXIT
+      
+001600     PERFORM 2000-PROCESAR-MENU-PRINCIPAL
+001610         THRU 2000-PROCESAR-MENU-PRINCIPAL-EXIT
+001620         UNTIL Programa-Finalizado
+      
+001630     PERFORM 9999-FINALIZAR-PROGRAMA
+001640         THRU 9999-FINALIZAR-PROGRAMA-EXIT
+      
+001650     STOP RUN.
+      
+001660******************************************************************
+001670* 1000-INICIALIZAR-PROGRAMA
+001680* Abre el archivo maestro de empleados y la bitacora de
+001690* auditoria, creandolos si todavia no existen en disco.
+001700******************************************************************
+001710 1000-INICIALIZAR-PROGRAMA.
+001720     OPEN I-O ArchivoEmpleados
+001730     IF Estado-ArchivoEmpleados = "35"
+001740         OPEN OUTPUT ArchivoEmpleados
+001750         CLOSE ArchivoEmpleados
+001760         OPEN I-O ArchivoEmpleados
+001770     END-IF
+      
+001780     OPEN EXTEND ArchivoBitacora
+001790     IF Estado-ArchivoBitacora = "35"
+001800         OPEN OUTPUT ArchivoBitacora
+001810         CLOSE ArchivoBitacora
+001820         OPEN EXTEND ArchivoBitacora
+001830     END-IF.
+001840 1000-INICIALIZAR-PROGRAMA-EXIT.
+001850     EXIT.
+      
+001860******************************************************************
+001870* 2000-PROCESAR-MENU-PRINCIPAL
+001880* Muestra el menu principal y despacha la opcion escogida.
+001890******************************************************************
+001900 2000-PROCESAR-MENU-PRINCIPAL.
+001910     DISPLAY "[1] Ingresar nuevo empleado."
+001920     DISPLAY "[2] Calcular salario neto."
+001930     DISPLAY "[3] Mostrar informacion de empleado."
+001940     DISPLAY "[4] Filtrar"
+001950     DISPLAY "[5] Mantenimiento de empleado (alta/baja)."
+001960     DISPLAY "[6] Emitir reporte de planilla."
+001970     DISPLAY "[7] Cargar lote de nuevos empleados."
+001980     DISPLAY "[8] Buscar por nombre o rango de salario."
+001990     DISPLAY "[9] Extracto de deducciones (CCSS/Impuestos)."
+002000     DISPLAY "[0] Salir."
+002010     ACCEPT OPCION
+      
+002020     EVALUATE OPCION
+002030         WHEN "1"
+002040             PERFORM 2100-INGRESAR-EMPLEADO
+002050                 THRU 2100-INGRESAR-EMPLEADO-EXIT
+002060         WHEN "2"
+002070             PERFORM 2200-CALCULAR-SALARIO-NETO
+002080                 THRU 2200-CALCULAR-SALARIO-NETO-EXIT
+002090         WHEN "3"
+002100             PERFORM 2300-MOSTRAR-INFO-EMPLEADO
+002110                 THRU 2300-MOSTRAR-INFO-EMPLEADO-EXIT
+002120         WHEN "4"
+002130             PERFORM 2400-PROCESAR-MENU-FILTRAR
+002140                 THRU 2400-PROCESAR-MENU-FILTRAR-EXIT
+002150         WHEN "5"
+002160             PERFORM 2500-PROCESAR-MENU-MANTENIMIENTO
+002170                 THRU 2500-PROCESAR-MENU-MANTENIMIENTO-EXIT
+002180         WHEN "6"
+002190             PERFORM 2600-REPORTE-PLANILLA
+002200                 THRU 2600-REPORTE-PLANILLA-EXIT
+002210         WHEN "7"
+002220             PERFORM 2700-CARGA-LOTE-EMPLEADOS
+002230                 THRU 2700-CARGA-LOTE-EMPLEADOS-EXIT
+002240         WHEN "8"
+002250             PERFORM 2800-PROCESAR-MENU-BUSQUEDA
+002260                 THRU 2800-PROCESAR-MENU-BUSQUEDA-EXIT
+002270         WHEN "9"
+002280             PERFORM 2900-EXTRACTO-DEDUCCIONES
+002290                 THRU 2900-EXTRACTO-DEDUCCIONES-EXIT
+002300         WHEN "0"
+002310             MOVE "S" TO BANDERA-SALIR
+002320         WHEN OTHER
+002330             DISPLAY "Opcion invalida. Intente de nuevo."
+002340     END-EVALUATE.
+002350 2000-PROCESAR-MENU-PRINCIPAL-EXIT.
+002360     EXIT.
+      
+002370******************************************************************
+002380* 2100-INGRESAR-EMPLEADO
+002390* Da de alta un nuevo empleado en el archivo maestro. La
+002400* cedula es la llave del archivo, de modo que no existe un tope de
+002410* diez empleados ni de un digito para el identificador.
+002420******************************************************************
+002430 2100-INGRESAR-EMPLEADO.
+002440     DISPLAY "Ingrese Cedula del empleado:"
+002450     ACCEPT CEDULABUSCA
+002460     PERFORM 2110-VALIDAR-CEDULA-ENTRADA
+002470         THRU 2110-VALIDAR-CEDULA-ENTRADA-EXIT
+      
+002480     MOVE CEDULABUSCA TO CEDULA
+002490     READ ArchivoEmpleados KEY IS CEDULA
+002500         INVALID KEY
+002510             CONTINUE
+002520         NOT INVALID KEY
+002530             DISPLAY "Ya existe un empleado con esa cedula."
+002540             GO TO 2100-INGRESAR-EMPLEADO-EXIT
+002550     END-READ
+      
+002560     DISPLAY "Ingrese Nombre del empleado:"
+002570     ACCEPT Nombre
+      
+002580     DISPLAY "Ingrese Salario bruto (numero decimal)."
+002590     ACCEPT SALARIO-STRING
+002600     PERFORM 2120-VALIDAR-DECIMAL-ENTRADA
+002610         THRU 2120-VALIDAR-DECIMAL-ENTRADA-EXIT
+002620     MOVE Valor-Decimal-Validado TO Salario
+      
+002630     DISPLAY "Ingrese Deduccion por impuestos (numero decimal)."
+002640     ACCEPT SALARIO-STRING
+002650     PERFORM 2120-VALIDAR-DECIMAL-ENTRADA
+002660         THRU 2120-VALIDAR-DECIMAL-ENTRADA-EXIT
+002670     MOVE Valor-Decimal-Validado TO DeduccionImpuestos
+      
+002680     DISPLAY "Ingrese Deduccion por seguro (numero decimal)."
+002690     ACCEPT SALARIO-STRING
+002700     PERFORM 2120-VALIDAR-DECIMAL-ENTRADA
+002710         THRU 2120-VALIDAR-DECIMAL-ENTRADA-EXIT
+002720     MOVE Valor-Decimal-Validado TO DeduccionSeguro
+      
+002730     DISPLAY "Ingrese DatosSocioeconomicos del empleado."
+002740     ACCEPT DatosSocioeconomicos
+      
+002750     MOVE ZERO TO SalarioNeto
+      
+002760     WRITE EMPLEADO
+002770         INVALID KEY
+002780             DISPLAY "Error al ingresar el empleado."
+002790         NOT INVALID KEY
+002800             DISPLAY "Empleado ingresado correctamente."
+002810     END-WRITE.
+002820 2100-INGRESAR-EMPLEADO-EXIT.
+002830     EXIT.
+      
+002840******************************************************************
+002850* 2110-VALIDAR-CEDULA-ENTRADA
+002860* Revalida la cedula digitada hasta que sea aceptable.
+002870******************************************************************
+002880 2110-VALIDAR-CEDULA-ENTRADA.
+002890     IF CEDULABUSCA ALPHABETIC
+002900         AND FUNCTION LENGTH(CEDULABUSCA) = 10
+002910         DISPLAY "Error! La cedula no puede estar vacia."
+002920         DISPLAY "Por favor ingrese nuevamente la cedula."
+002930         ACCEPT CEDULABUSCA
+002940         GO TO 2110-VALIDAR-CEDULA-ENTRADA
+002950     END-IF.
+002960 2110-VALIDAR-CEDULA-ENTRADA-EXIT.
+002970     EXIT.
+      
+002980******************************************************************
+002990* 2120-VALIDAR-DECIMAL-ENTRADA
+003000* Valida SALARIO-STRING como un numero decimal y deja el
+003010* resultado convertido en Valor-Decimal-Validado. Se usa para
+003020* Salario, DeduccionImpuestos y DeduccionSeguro.
+003030******************************************************************
+003040 2120-VALIDAR-DECIMAL-ENTRADA.
+003050     IF SALARIO-STRING = SPACES
+003060         DISPLAY "Error! El valor no puede estar vacio."
+003070         ACCEPT SALARIO-STRING
+003080         GO TO 2120-VALIDAR-DECIMAL-ENTRADA
+003090     END-IF
+      
+003100     IF SALARIO-STRING NOT NUMERIC
+003110         DISPLAY "El valor ingresado no es un numero decimal."
+003120         ACCEPT SALARIO-STRING
+003130         GO TO 2120-VALIDAR-DECIMAL-ENTRADA
+003140     END-IF
+      
+003150     MOVE FUNCTION NUMVAL(SALARIO-STRING)
+003160         TO Valor-Decimal-Validado.
+003170 2120-VALIDAR-DECIMAL-ENTRADA-EXIT.
+003180     EXIT.
+      
+003190******************************************************************
+003200* 2200-CALCULAR-SALARIO-NETO
+003210* Localiza un empleado por cedula, calcula su salario neto, lo
+003220* persiste en el archivo maestro y concilia el resultado.
+003230******************************************************************
+003240 2200-CALCULAR-SALARIO-NETO.
+003250     DISPLAY "INGRESE LA CEDULA DEL USUARIO A CALCULAR"
+003260     ACCEPT CEDULABUSCA
+      
+003270     MOVE CEDULABUSCA TO CEDULA
+003280     READ ArchivoEmpleados KEY IS CEDULA
+003290         INVALID KEY
+003300             DISPLAY "No existe un empleado con esa cedula."
+003310             GO TO 2200-CALCULAR-SALARIO-NETO-EXIT
+003320     END-READ
+      
+003330     ADD DeduccionSeguro TO DeduccionImpuestos
+003340         GIVING DeduccionesGeneral
+003350     SUBTRACT DeduccionesGeneral FROM Salario
+003360         GIVING SalarioNeto
+      
+003370     REWRITE EMPLEADO
+003380         INVALID KEY
+003390             DISPLAY "Error al actualizar el salario neto."
+003400     END-REWRITE
+      
+003410     DISPLAY "El salario neto del usuario de ",
+003420         CEDULA, " es:", SalarioNeto
+      
+003430     PERFORM 2210-RECONCILIAR-SALARIO-NETO
+003440         THRU 2210-RECONCILIAR-SALARIO-NETO-EXIT.
+003450 2200-CALCULAR-SALARIO-NETO-EXIT.
+003460     EXIT.
+      
+003470******************************************************************
+003480* 2210-RECONCILIAR-SALARIO-NETO
+003490* Verifica que el salario neto calculado sea congruente con el
+003500* salario bruto (ni negativo ni mayor que el bruto) y reporta
+003510* las excepciones encontradas.
+003520******************************************************************
+003530 2210-RECONCILIAR-SALARIO-NETO.
+003540     IF SalarioNeto < 0 OR SalarioNeto > Salario
+003550         DISPLAY "*** EXCEPCION DE CONCILIACION DE PLANILLA ***"
+003560         DISPLAY "Cedula: ", CEDULA
+003570         DISPLAY "El salario neto no es congruente con el bruto."
+003580         DISPLAY "Salario bruto: ", Salario,
+003590             "  Salario neto: ", SalarioNeto
+003600     END-IF.
+003610 2210-RECONCILIAR-SALARIO-NETO-EXIT.
+003620     EXIT.
+      
+003630******************************************************************
+003640* 2300-MOSTRAR-INFO-EMPLEADO
+003650* Despliega en pantalla la informacion completa de un empleado
+003660* localizado por cedula.
+003670******************************************************************
+003680 2300-MOSTRAR-INFO-EMPLEADO.
+003690     DISPLAY "INGRESE LA CEDULA DEL USUARIO A CONSULTAR"
+003700     ACCEPT CEDULABUSCA
+      
+003710     MOVE CEDULABUSCA TO CEDULA
+003720     READ ArchivoEmpleados KEY IS CEDULA
+003730         INVALID KEY
+003740             DISPLAY "No existe un empleado con esa cedula."
+003750             GO TO 2300-MOSTRAR-INFO-EMPLEADO-EXIT
+003760     END-READ
+      
+003770     DISPLAY "ID del empleado: ", CEDULA
+003780     DISPLAY "Nombre del empleado: ", Nombre
+003790     DISPLAY "Salario bruto: ", Salario
+003800     DISPLAY "Deduccion por impuestos: ", DeduccionImpuestos
+003810     DISPLAY "Deduccion por seguro: ", DeduccionSeguro
+003820     DISPLAY "Salario Neto: ", SalarioNeto
+003830     DISPLAY "Datos Socioeconomicos: ", DatosSocioeconomicos.
+003840 2300-MOSTRAR-INFO-EMPLEADO-EXIT.
+003850     EXIT.
+      
+003860******************************************************************
+003870* 2400-PROCESAR-MENU-FILTRAR
+003880* Submenu de filtros: por salario neto, por nivel educativo, o
+003890* por ambos a la vez.
+003900******************************************************************
+003910 2400-PROCESAR-MENU-FILTRAR.
+003920     DISPLAY "[1] Salario neto"
+003930     DISPLAY "[2] Nivel educativo"
+003940     DISPLAY "[3] Salario o nivel educativo"
+003950     ACCEPT OPCION
+      
+003960     EVALUATE OPCION
+003970         WHEN "1"
+003980             PERFORM 2410-FILTRAR-POR-NETO
+003990                 THRU 2410-FILTRAR-POR-NETO-EXIT
+004000         WHEN "2"
+004010             PERFORM 2420-FILTRAR-POR-NIVEL
+004020                 THRU 2420-FILTRAR-POR-NIVEL-EXIT
+004030         WHEN "3"
+004040             PERFORM 2430-FILTRAR-POR-NETO-Y-NIVEL
+004050                 THRU 2430-FILTRAR-POR-NETO-Y-NIVEL-EXIT
+004060         WHEN OTHER
+004070             DISPLAY "Opcion invalida. Intente de nuevo."
+004080     END-EVALUATE.
+004090 2400-PROCESAR-MENU-FILTRAR-EXIT.
+004100     EXIT.
+      
+004110******************************************************************
+004120* 2410-FILTRAR-POR-NETO
+004130* Recorre el archivo maestro mostrando los empleados cuyo
+004140* salario neto coincide con el valor solicitado.
+004150******************************************************************
+004160 2410-FILTRAR-POR-NETO.
+004170     DISPLAY "INGRESE EL NETO A FILTRAR"
+004180     ACCEPT SALARIONETOBUSCA
+      
+004190     MOVE "N" TO Bandera-FinArchivo
+004200     MOVE LOW-VALUES TO CEDULA
+004210     START ArchivoEmpleados KEY IS NOT LESS THAN CEDULA
+004220         INVALID KEY
+004230             MOVE "S" TO Bandera-FinArchivo
+004240     END-START
+      
+004250     PERFORM 2411-FILTRAR-POR-NETO-LEER
+004260         THRU 2411-FILTRAR-POR-NETO-LEER-EXIT
+004270         UNTIL Fin-Archivo.
+004280 2410-FILTRAR-POR-NETO-EXIT.
+004290     EXIT.
+      
+004300 2411-FILTRAR-POR-NETO-LEER.
+004310     READ ArchivoEmpleados NEXT RECORD
+004320         AT END
+004330             MOVE "S" TO Bandera-FinArchivo
+004340         NOT AT END
+004350             IF SalarioNeto = SALARIONETOBUSCA
+004360                 DISPLAY "ID del empleado: ", CEDULA
+004370                 DISPLAY "Nombre del empleado: ", Nombre
+004380                 DISPLAY "Salario bruto: ", Salario
+004390                 DISPLAY "Deduccion por impuestos: ",
+004400                     DeduccionImpuestos
+004410                 DISPLAY "Deduccion por seguro: ", DeduccionSeguro
+004420                 DISPLAY "Datos Socioeconomicos: ",
+004430                     DatosSocioeconomicos
+004440             END-IF
+004450     END-READ.
+004460 2411-FILTRAR-POR-NETO-LEER-EXIT.
+004470     EXIT.
+      
+004480******************************************************************
+004490* 2420-FILTRAR-POR-NIVEL
+004500* Recorre el archivo maestro mostrando los empleados cuyo
+004510* DatosSocioeconomicos (nivel educativo) coincide con el valor
+004520* solicitado.
+004530******************************************************************
+004540 2420-FILTRAR-POR-NIVEL.
+004550     DISPLAY "INGRESE EL NIVEL EDUCATIVO A FILTRAR"
+004560     ACCEPT NivelBusca
+      
+004570     MOVE "N" TO Bandera-FinArchivo
+004580     MOVE LOW-VALUES TO CEDULA
+004590     START ArchivoEmpleados KEY IS NOT LESS THAN CEDULA
+004600         INVALID KEY
+004610             MOVE "S" TO Bandera-FinArchivo
+004620     END-START
+      
+004630     PERFORM 2421-FILTRAR-POR-NIVEL-LEER
+004640         THRU 2421-FILTRAR-POR-NIVEL-LEER-EXIT
+004650         UNTIL Fin-Archivo.
+004660 2420-FILTRAR-POR-NIVEL-EXIT.
+004670     EXIT.
+      
+004680 2421-FILTRAR-POR-NIVEL-LEER.
+004690     READ ArchivoEmpleados NEXT RECORD
+004700         AT END
+004710             MOVE "S" TO Bandera-FinArchivo
+004720         NOT AT END
+004730             IF DatosSocioeconomicos = NivelBusca
+004740                 DISPLAY "ID del empleado: ", CEDULA
+004750                 DISPLAY "Nombre del empleado: ", Nombre
+004760                 DISPLAY "Salario Neto: ", SalarioNeto
+004770                 DISPLAY "Datos Socioeconomicos: ",
+004780                     DatosSocioeconomicos
+004790             END-IF
+004800     END-READ.
+004810 2421-FILTRAR-POR-NIVEL-LEER-EXIT.
+004820     EXIT.
+      
+004830******************************************************************
+004840* 2430-FILTRAR-POR-NETO-Y-NIVEL
+004850* Recorre el archivo maestro mostrando los empleados que
+004860* coinciden a la vez con el salario neto y el nivel educativo
+004870* solicitados.
+004880******************************************************************
+004890 2430-FILTRAR-POR-NETO-Y-NIVEL.
+004900     DISPLAY "INGRESE EL NETO A FILTRAR"
+004910     ACCEPT SALARIONETOBUSCA
+004920     DISPLAY "INGRESE EL NIVEL EDUCATIVO A FILTRAR"
+004930     ACCEPT NivelBusca
+      
+004940     MOVE "N" TO Bandera-FinArchivo
+004950     MOVE LOW-VALUES TO CEDULA
+004960     START ArchivoEmpleados KEY IS NOT LESS THAN CEDULA
+004970         INVALID KEY
+004980             MOVE "S" TO Bandera-FinArchivo
+004990     END-START
+      
+005000     PERFORM 2431-FILTRAR-POR-NETO-Y-NIVEL-LEER
+005010         THRU 2431-FILTRAR-POR-NETO-Y-NIVEL-LEER-EXIT
+005020         UNTIL Fin-Archivo.
+005030 2430-FILTRAR-POR-NETO-Y-NIVEL-EXIT.
+005040     EXIT.
+      
+005050 2431-FILTRAR-POR-NETO-Y-NIVEL-LEER.
+005060     READ ArchivoEmpleados NEXT RECORD
+005070         AT END
+005080             MOVE "S" TO Bandera-FinArchivo
+005090         NOT AT END
+005100             IF SalarioNeto = SALARIONETOBUSCA
+005110                 AND DatosSocioeconomicos = NivelBusca
+005120                 DISPLAY "ID del empleado: ", CEDULA
+005130                 DISPLAY "Nombre del empleado: ", Nombre
+005140                 DISPLAY "Salario Neto: ", SalarioNeto
+005150                 DISPLAY "Datos Socioeconomicos: ",
+005160                     DatosSocioeconomicos
+005170             END-IF
+005180     END-READ.
+005190 2431-FILTRAR-POR-NETO-Y-NIVEL-LEER-EXIT.
+005200     EXIT.
+      
+005210******************************************************************
+005220* 2500-PROCESAR-MENU-MANTENIMIENTO
+005230* Submenu de mantenimiento: actualizar o eliminar un empleado
+005240* existente. Cada cambio queda registrado en la bitacora.
+005250******************************************************************
+005260 2500-PROCESAR-MENU-MANTENIMIENTO.
+005270     DISPLAY "[1] Actualizar datos de empleado"
+005280     DISPLAY "[2] Eliminar empleado"
+005290     DISPLAY "[3] Volver al menu principal"
+005300     ACCEPT OPCION
+      
+005310     EVALUATE OPCION
+005320         WHEN "1"
+005330             PERFORM 2510-ACTUALIZAR-EMPLEADO
+005340                 THRU 2510-ACTUALIZAR-EMPLEADO-EXIT
+005350         WHEN "2"
+005360             PERFORM 2520-ELIMINAR-EMPLEADO
+005370                 THRU 2520-ELIMINAR-EMPLEADO-EXIT
+005380         WHEN "3"
+005390             CONTINUE
+005400         WHEN OTHER
+005410             DISPLAY "Opcion invalida. Intente de nuevo."
+005420     END-EVALUATE.
+005430 2500-PROCESAR-MENU-MANTENIMIENTO-EXIT.
+005440     EXIT.
+      
+005450******************************************************************
+005460* 2510-ACTUALIZAR-EMPLEADO
+005470* Localiza un empleado por cedula y corrige uno de sus campos,
+005480* dejando constancia del cambio en la bitacora de auditoria.
+005490******************************************************************
+005500 2510-ACTUALIZAR-EMPLEADO.
+005510     DISPLAY "INGRESE LA CEDULA DEL EMPLEADO A ACTUALIZAR"
+005520     ACCEPT CEDULABUSCA
+      
+005530     MOVE CEDULABUSCA TO CEDULA
+005540     READ ArchivoEmpleados KEY IS CEDULA
+005550         INVALID KEY
+005560             DISPLAY "No existe un empleado con esa cedula."
+005570             GO TO 2510-ACTUALIZAR-EMPLEADO-EXIT
+005580     END-READ
+      
+005590     DISPLAY "[1] Nombre"
+005600     DISPLAY "[2] Salario"
+005610     DISPLAY "[3] Deduccion por impuestos"
+005620     DISPLAY "[4] Deduccion por seguro"
+005630     DISPLAY "[5] Datos Socioeconomicos"
+005640     DISPLAY "[6] Cancelar"
+005650     ACCEPT OPCION
+      
+005660     EVALUATE OPCION
+005670         WHEN "1"
+005680             MOVE "NOMBRE" TO Campo-Bitacora
+005690             MOVE Nombre TO ValorAnterior-Bitacora
+005700             DISPLAY "Ingrese el nuevo nombre:"
+005710             ACCEPT Nombre
+005720             MOVE Nombre TO ValorNuevo-Bitacora
+005730         WHEN "2"
+005740             MOVE "SALARIO" TO Campo-Bitacora
+005750             MOVE Salario TO Monto-Edicion
+005760             MOVE Monto-Edicion TO ValorAnterior-Bitacora
+005770             DISPLAY "Ingrese el nuevo salario bruto:"
+005780             ACCEPT SALARIO-STRING
+005790             PERFORM 2120-VALIDAR-DECIMAL-ENTRADA
+005800                 THRU 2120-VALIDAR-DECIMAL-ENTRADA-EXIT
+005810             MOVE Valor-Decimal-Validado TO Salario
+005820             MOVE Salario TO Monto-Edicion
+005830             MOVE Monto-Edicion TO ValorNuevo-Bitacora
+005840         WHEN "3"
+005850             MOVE "DEDUCCIONIMPUESTOS" TO Campo-Bitacora
+005860             MOVE DeduccionImpuestos TO Monto-Edicion
+005870             MOVE Monto-Edicion TO ValorAnterior-Bitacora
+005880             DISPLAY "Ingrese la nueva deduccion por impuestos:"
+005890             ACCEPT SALARIO-STRING
+005900             PERFORM 2120-VALIDAR-DECIMAL-ENTRADA
+005910                 THRU 2120-VALIDAR-DECIMAL-ENTRADA-EXIT
+005920             MOVE Valor-Decimal-Validado TO DeduccionImpuestos
+005930             MOVE DeduccionImpuestos TO Monto-Edicion
+005940             MOVE Monto-Edicion TO ValorNuevo-Bitacora
+005950         WHEN "4"
+005960             MOVE "DEDUCCIONSEGURO" TO Campo-Bitacora
+005970             MOVE DeduccionSeguro TO Monto-Edicion
+005980             MOVE Monto-Edicion TO ValorAnterior-Bitacora
+005990             DISPLAY "Ingrese la nueva deduccion por seguro:"
+006000             ACCEPT SALARIO-STRING
+006010             PERFORM 2120-VALIDAR-DECIMAL-ENTRADA
+006020                 THRU 2120-VALIDAR-DECIMAL-ENTRADA-EXIT
+006030             MOVE Valor-Decimal-Validado TO DeduccionSeguro
+006040             MOVE DeduccionSeguro TO Monto-Edicion
+006050             MOVE Monto-Edicion TO ValorNuevo-Bitacora
+006060         WHEN "5"
+006070             MOVE "DATOSSOCIOECONOMICOS" TO Campo-Bitacora
+006080             MOVE DatosSocioeconomicos TO ValorAnterior-Bitacora
+006090             DISPLAY "Ingrese los nuevos Datos Socioeconomicos:"
+006100             ACCEPT DatosSocioeconomicos
+006110             MOVE DatosSocioeconomicos TO ValorNuevo-Bitacora
+006120         WHEN OTHER
+006130             DISPLAY "Actualizacion cancelada."
+006140             GO TO 2510-ACTUALIZAR-EMPLEADO-EXIT
+006150     END-EVALUATE
+      
+006160     REWRITE EMPLEADO
+006170         INVALID KEY
+006180             DISPLAY "Error al actualizar el empleado."
+006190             GO TO 2510-ACTUALIZAR-EMPLEADO-EXIT
+006200     END-REWRITE
+      
+006210     PERFORM 2530-REGISTRAR-BITACORA
+006220         THRU 2530-REGISTRAR-BITACORA-EXIT
+      
+006230     DISPLAY "Empleado actualizado correctamente.".
+006240 2510-ACTUALIZAR-EMPLEADO-EXIT.
+006250     EXIT.
+      
+006260******************************************************************
+006270* 2520-ELIMINAR-EMPLEADO
+006280* Elimina del archivo maestro al empleado localizado por
+006290* cedula, dejando constancia en la bitacora de auditoria.
+006300******************************************************************
+006310 2520-ELIMINAR-EMPLEADO.
+006320     DISPLAY "INGRESE LA CEDULA DEL EMPLEADO A ELIMINAR"
+006330     ACCEPT CEDULABUSCA
+      
+006340     MOVE CEDULABUSCA TO CEDULA
+006350     READ ArchivoEmpleados KEY IS CEDULA
+006360         INVALID KEY
+006370             DISPLAY "No existe un empleado con esa cedula."
+006380             GO TO 2520-ELIMINAR-EMPLEADO-EXIT
+006390     END-READ
+      
+006400     MOVE "ELIMINACION" TO Campo-Bitacora
+006410     MOVE Nombre TO ValorAnterior-Bitacora
+006420     MOVE "EMPLEADO BAJA" TO ValorNuevo-Bitacora
+      
+006430     DELETE ArchivoEmpleados RECORD
+006440         INVALID KEY
+006450             DISPLAY "Error al eliminar el empleado."
+006460             GO TO 2520-ELIMINAR-EMPLEADO-EXIT
+006470         NOT INVALID KEY
+006480             DISPLAY "Empleado eliminado correctamente."
+006490     END-DELETE
+      
+006500     PERFORM 2530-REGISTRAR-BITACORA
+006510         THRU 2530-REGISTRAR-BITACORA-EXIT.
+006520 2520-ELIMINAR-EMPLEADO-EXIT.
+006530     EXIT.
+      
+006540******************************************************************
+006550* 2530-REGISTRAR-BITACORA
+006560* Construye y escribe una linea de auditoria con la cedula, el
+006570* campo modificado, el valor anterior, el valor nuevo y la
+006580* fecha/hora del cambio.
+006590******************************************************************
+006600 2530-REGISTRAR-BITACORA.
+006610     MOVE FUNCTION CURRENT-DATE TO FechaHora-Bitacora
+      
+006620     STRING CEDULA          DELIMITED BY SIZE
+006630            " | "           DELIMITED BY SIZE
+006640            Campo-Bitacora  DELIMITED BY SIZE
+006650            " | ANTES="     DELIMITED BY SIZE
+006660            ValorAnterior-Bitacora DELIMITED BY SIZE
+006670            " DESPUES="     DELIMITED BY SIZE
+006680            ValorNuevo-Bitacora DELIMITED BY SIZE
+006690            " | "           DELIMITED BY SIZE
+006700            FechaHora-Bitacora DELIMITED BY SIZE
+006710         INTO LineaBitacora
+006720     END-STRING
+      
+006730     WRITE LineaBitacora.
+006740 2530-REGISTRAR-BITACORA-EXIT.
+006750     EXIT.
+      
+006760******************************************************************
+006770* 2600-REPORTE-PLANILLA
+006780* Genera el registro impreso de planilla: una linea por
+006790* empleado y los totales generales al final.
+006800******************************************************************
+006810 2600-REPORTE-PLANILLA.
+006820     OPEN OUTPUT ArchivoReportePlanilla
+006830     IF Estado-ArchivoReporte NOT = "00"
+006840         DISPLAY "No se pudo abrir el archivo PLANILLA."
+006850         GO TO 2600-REPORTE-PLANILLA-EXIT
+006860     END-IF
+      
+006870     MOVE ZERO TO Total-Salario-Rpt
+006880     MOVE ZERO TO Total-DedImpuestos-Rpt
+006890     MOVE ZERO TO Total-DedSeguro-Rpt
+006900     MOVE ZERO TO Total-SalarioNeto-Rpt
+      
+006910     MOVE "REGISTRO DE PLANILLA" TO LineaDetalleReporte
+006920     WRITE LineaDetalleReporte
+      
+006930     STRING "CEDULA     NOMBRE     SALARIO     IMPUESTOS   "
+006940            "SEGURO      NETO" DELIMITED BY SIZE
+006950         INTO LineaDetalleReporte
+006960     END-STRING
+006970     WRITE LineaDetalleReporte
+      
+006980     MOVE "N" TO Bandera-FinArchivo
+006990     MOVE LOW-VALUES TO CEDULA
+007000     START ArchivoEmpleados KEY IS NOT LESS THAN CEDULA
+007010         INVALID KEY
+007020             MOVE "S" TO Bandera-FinArchivo
+007030     END-START
+      
+007040     PERFORM 2601-REPORTE-PLANILLA-DETALLE
+007050         THRU 2601-REPORTE-PLANILLA-DETALLE-EXIT
+007060         UNTIL Fin-Archivo
+      
+007070     MOVE Total-Salario-Rpt TO Monto-Edicion-Total
+007080     STRING "TOTAL SALARIOS      : " DELIMITED BY SIZE
+007090            Monto-Edicion-Total       DELIMITED BY SIZE
+007100         INTO LineaDetalleReporte
+007110     END-STRING
+007120     WRITE LineaDetalleReporte
+      
+007130     MOVE Total-DedImpuestos-Rpt TO Monto-Edicion-Total
+007140     STRING "TOTAL IMPUESTOS      : " DELIMITED BY SIZE
+007150            Monto-Edicion-Total       DELIMITED BY SIZE
+007160         INTO LineaDetalleReporte
+007170     END-STRING
+007180     WRITE LineaDetalleReporte
+      
+007190     MOVE Total-DedSeguro-Rpt TO Monto-Edicion-Total
+007200     STRING "TOTAL SEGURO         : " DELIMITED BY SIZE
+007210            Monto-Edicion-Total       DELIMITED BY SIZE
+007220         INTO LineaDetalleReporte
+007230     END-STRING
+007240     WRITE LineaDetalleReporte
+      
+007250     MOVE Total-SalarioNeto-Rpt TO Monto-Edicion-Total
+007260     STRING "TOTAL SALARIO NETO   : " DELIMITED BY SIZE
+007270            Monto-Edicion-Total       DELIMITED BY SIZE
+007280         INTO LineaDetalleReporte
+007290     END-STRING
+007300     WRITE LineaDetalleReporte
+      
+007310     CLOSE ArchivoReportePlanilla
+      
+007320     DISPLAY "Reporte de planilla generado en PLANILLA.".
+007330 2600-REPORTE-PLANILLA-EXIT.
+007340     EXIT.
+      
+007350 2601-REPORTE-PLANILLA-DETALLE.
+007360     READ ArchivoEmpleados NEXT RECORD
+007370         AT END
+007380             MOVE "S" TO Bandera-FinArchivo
+007390         NOT AT END
+007400             MOVE Salario            TO Salario-Detalle-Rpt
+007410             MOVE DeduccionImpuestos TO DedImp-Detalle-Rpt
+007420             MOVE DeduccionSeguro    TO DedSeg-Detalle-Rpt
+007430             MOVE SalarioNeto        TO SalNeto-Detalle-Rpt
+007440             STRING CEDULA  DELIMITED BY SIZE
+007450                    " "     DELIMITED BY SIZE
+007460                    Nombre  DELIMITED BY SIZE
+007470                    " "     DELIMITED BY SIZE
+007480                    Salario-Detalle-Rpt DELIMITED BY SIZE
+007490                    " "     DELIMITED BY SIZE
+007500                    DedImp-Detalle-Rpt  DELIMITED BY SIZE
+007510                    " "     DELIMITED BY SIZE
+007520                    DedSeg-Detalle-Rpt  DELIMITED BY SIZE
+007530                    " "     DELIMITED BY SIZE
+007540                    SalNeto-Detalle-Rpt DELIMITED BY SIZE
+007550                 INTO LineaDetalleReporte
+007560             END-STRING
+007570             WRITE LineaDetalleReporte
+      
+007580             ADD Salario TO Total-Salario-Rpt
+007590             ADD DeduccionImpuestos TO Total-DedImpuestos-Rpt
+007600             ADD DeduccionSeguro TO Total-DedSeguro-Rpt
+007610             ADD SalarioNeto TO Total-SalarioNeto-Rpt
+007620     END-READ.
+007630 2601-REPORTE-PLANILLA-DETALLE-EXIT.
+007640     EXIT.
+      
+007650******************************************************************
+007660* 2700-CARGA-LOTE-EMPLEADOS
+007670* Lee el archivo plano LOTEEMPL y agrega todos los nuevos
+007680* ingresos que contenga, en una sola corrida.
+007690******************************************************************
+007700 2700-CARGA-LOTE-EMPLEADOS.
+007710     OPEN INPUT ArchivoLoteEmpleados
+007720     IF Estado-ArchivoLote NOT = "00"
+007730         DISPLAY "No se encontro el archivo de lote LOTEEMPL."
+007740         GO TO 2700-CARGA-LOTE-EMPLEADOS-EXIT
+007750     END-IF
+      
+007760     MOVE "N" TO Bandera-FinArchivo
+007770     MOVE ZERO TO Contador-Lote
+      
+007780     PERFORM 2701-CARGA-LOTE-LEER
+007790         THRU 2701-CARGA-LOTE-LEER-EXIT
+007800         UNTIL Fin-Archivo
+      
+007810     CLOSE ArchivoLoteEmpleados
+      
+007820     DISPLAY Contador-Lote,
+007830         " empleado(s) cargado(s) desde el archivo de lote.".
+007840 2700-CARGA-LOTE-EMPLEADOS-EXIT.
+007850     EXIT.
+      
+007860 2701-CARGA-LOTE-LEER.
+007870     READ ArchivoLoteEmpleados
+007880         AT END
+007890             MOVE "S" TO Bandera-FinArchivo
+007900         NOT AT END
+007910             MOVE CEDULA-LOTE TO CEDULA
+007920             READ ArchivoEmpleados KEY IS CEDULA
+007930                 INVALID KEY
+007940                     MOVE NOMBRE-LOTE TO Nombre
+007950                     MOVE SALARIO-LOTE TO Salario
+007960                     MOVE DEDIMP-LOTE TO DeduccionImpuestos
+007970                     MOVE DEDSEG-LOTE TO DeduccionSeguro
+007980                     MOVE DATOSSOC-LOTE TO DatosSocioeconomicos
+007990                     MOVE ZERO TO SalarioNeto
+008000                     WRITE EMPLEADO
+008010                         INVALID KEY
+008020                             DISPLAY "Error al cargar: ",
+008030                                 CEDULA-LOTE
+008040                         NOT INVALID KEY
+008050                             ADD 1 TO Contador-Lote
+008060                     END-WRITE
+008070                 NOT INVALID KEY
+008080                     DISPLAY "Cedula duplicada, se omite: ",
+008090                         CEDULA-LOTE
+008100             END-READ
+008110     END-READ.
+008120 2701-CARGA-LOTE-LEER-EXIT.
+008130     EXIT.
+      
+008140******************************************************************
+008150* 2800-PROCESAR-MENU-BUSQUEDA
+008160* Submenu de busqueda: por nombre (coincidencia parcial o
+008170* completa) o por un rango de salario bruto.
+008180******************************************************************
+008190 2800-PROCESAR-MENU-BUSQUEDA.
+008200     DISPLAY "[1] Buscar por nombre"
+008210     DISPLAY "[2] Buscar por rango de salario"
+008220     ACCEPT OPCION
+      
+008230     EVALUATE OPCION
+008240         WHEN "1"
+008250             PERFORM 2810-BUSCAR-POR-NOMBRE
+008260                 THRU 2810-BUSCAR-POR-NOMBRE-EXIT
+008270         WHEN "2"
+008280             PERFORM 2820-BUSCAR-POR-RANGO-SALARIO
+008290                 THRU 2820-BUSCAR-POR-RANGO-SALARIO-EXIT
+008300         WHEN OTHER
+008310             DISPLAY "Opcion invalida. Intente de nuevo."
+008320     END-EVALUATE.
+008330 2800-PROCESAR-MENU-BUSQUEDA-EXIT.
+008340     EXIT.
+      
+008350******************************************************************
+008360* 2810-BUSCAR-POR-NOMBRE
+008370* Recorre el archivo maestro mostrando los empleados cuyo
+008380* nombre coincide, total o parcialmente (por la izquierda), con
+008390* el texto solicitado.
+008400******************************************************************
+008410 2810-BUSCAR-POR-NOMBRE.
+008420     DISPLAY "INGRESE EL NOMBRE O PARTE DEL NOMBRE A BUSCAR"
+008430     ACCEPT NombreBusca
+      
+008440     MOVE FUNCTION LENGTH(FUNCTION TRIM(NombreBusca))
+008450         TO LongitudBusca
+      
+008460     MOVE "N" TO Bandera-FinArchivo
+008470     MOVE LOW-VALUES TO CEDULA
+008480     START ArchivoEmpleados KEY IS NOT LESS THAN CEDULA
+008490         INVALID KEY
+008500             MOVE "S" TO Bandera-FinArchivo
+008510     END-START
+      
+008520     PERFORM 2811-BUSCAR-POR-NOMBRE-LEER
+008530         THRU 2811-BUSCAR-POR-NOMBRE-LEER-EXIT
+008540         UNTIL Fin-Archivo.
+008550 2810-BUSCAR-POR-NOMBRE-EXIT.
+008560     EXIT.
+      
+008570 2811-BUSCAR-POR-NOMBRE-LEER.
+008580     READ ArchivoEmpleados NEXT RECORD
+008590         AT END
+008600             MOVE "S" TO Bandera-FinArchivo
+008610         NOT AT END
+008620             IF LongitudBusca > 0
+008630                 AND Nombre(1:LongitudBusca) =
+008640                     FUNCTION TRIM(NombreBusca)
+008650                 DISPLAY "ID del empleado: ", CEDULA
+008660                 DISPLAY "Nombre del empleado: ", Nombre
+008670                 DISPLAY "Salario bruto: ", Salario
+008680             END-IF
+008690     END-READ.
+008700 2811-BUSCAR-POR-NOMBRE-LEER-EXIT.
+008710     EXIT.
+      
+008720******************************************************************
+008730* 2820-BUSCAR-POR-RANGO-SALARIO
+008740* Recorre el archivo maestro mostrando los empleados cuyo
+008750* salario bruto cae dentro del rango solicitado.
+008760******************************************************************
+008770 2820-BUSCAR-POR-RANGO-SALARIO.
+008780     DISPLAY "INGRESE EL SALARIO MINIMO DEL RANGO"
+008790     ACCEPT SalarioDesdeBusca
+008800     DISPLAY "INGRESE EL SALARIO MAXIMO DEL RANGO"
+008810     ACCEPT SalarioHastaBusca
+      
+008820     MOVE "N" TO Bandera-FinArchivo
+008830     MOVE LOW-VALUES TO CEDULA
+008840     START ArchivoEmpleados KEY IS NOT LESS THAN CEDULA
+008850         INVALID KEY
+008860             MOVE "S" TO Bandera-FinArchivo
+008870     END-START
+      
+008880     PERFORM 2821-BUSCAR-POR-RANGO-SALARIO-LEER
+008890         THRU 2821-BUSCAR-POR-RANGO-SALARIO-LEER-EXIT
+008900         UNTIL Fin-Archivo.
+008910 2820-BUSCAR-POR-RANGO-SALARIO-EXIT.
+008920     EXIT.
+      
+008930 2821-BUSCAR-POR-RANGO-SALARIO-LEER.
+008940     READ ArchivoEmpleados NEXT RECORD
+008950         AT END
+008960             MOVE "S" TO Bandera-FinArchivo
+008970         NOT AT END
+008980             IF Salario >= SalarioDesdeBusca
+008990                 AND Salario <= SalarioHastaBusca
+009000                 DISPLAY "ID del empleado: ", CEDULA
+009010                 DISPLAY "Nombre del empleado: ", Nombre
+009020                 DISPLAY "Salario bruto: ", Salario
+009030             END-IF
+009040     END-READ.
+009050 2821-BUSCAR-POR-RANGO-SALARIO-LEER-EXIT.
+009060     EXIT.
+      
+009070******************************************************************
+009080* 2900-EXTRACTO-DEDUCCIONES
+009090* Totaliza las deducciones de impuestos y de seguro de toda la
+009100* planilla y las escribe en el archivo EXTRACTO, en el formato
+009110* que espera el proceso de presentacin ante la CCSS y la
+009120* Administracion Tributaria.
+009130******************************************************************
+009140 2900-EXTRACTO-DEDUCCIONES.
+009150     OPEN OUTPUT ArchivoExtracto
+009160     IF Estado-ArchivoExtracto NOT = "00"
+009170         DISPLAY "No se pudo abrir el archivo EXTRACTO."
+009180         GO TO 2900-EXTRACTO-DEDUCCIONES-EXIT
+009190     END-IF
+      
+009200     MOVE ZERO TO Total-Impuestos-Ext
+009210     MOVE ZERO TO Total-Seguro-Ext
+009220     MOVE ZERO TO Total-General-Ext
+009230     MOVE ZERO TO Contador-Empleados-Ext
+      
+009240     MOVE "N" TO Bandera-FinArchivo
+009250     MOVE LOW-VALUES TO CEDULA
+009260     START ArchivoEmpleados KEY IS NOT LESS THAN CEDULA
+009270         INVALID KEY
+009280             MOVE "S" TO Bandera-FinArchivo
+009290     END-START
+      
+009300     PERFORM 2901-EXTRACTO-DEDUCCIONES-ACUM
+009310         THRU 2901-EXTRACTO-DEDUCCIONES-ACUM-EXIT
+009320         UNTIL Fin-Archivo
+      
+009330     ADD Total-Impuestos-Ext TO Total-General-Ext
+009340     ADD Total-Seguro-Ext TO Total-General-Ext
+      
+009350     MOVE "EXTRACTO DE DEDUCCIONES - CCSS Y RENTA"
+009360         TO LineaExtracto
+009370     WRITE LineaExtracto
+      
+009380     MOVE Contador-Empleados-Ext TO Contador-Edicion-Ext
+009390     STRING "CANTIDAD DE EMPLEADOS       : " DELIMITED BY SIZE
+009400            Contador-Edicion-Ext             DELIMITED BY SIZE
+009410         INTO LineaExtracto
+009420     END-STRING
+009430     WRITE LineaExtracto
+      
+009440     MOVE Total-Impuestos-Ext TO Monto-Edicion-Total
+009450     STRING "TOTAL DEDUCCION IMPUESTOS   : " DELIMITED BY SIZE
+009460            Monto-Edicion-Total                 DELIMITED BY SIZE
+009470         INTO LineaExtracto
+009480     END-STRING
+009490     WRITE LineaExtracto
+      
+009500     MOVE Total-Seguro-Ext TO Monto-Edicion-Total
+009510     STRING "TOTAL DEDUCCION SEGURO CCSS : " DELIMITED BY SIZE
+009520            Monto-Edicion-Total                 DELIMITED BY SIZE
+009530         INTO LineaExtracto
+009540     END-STRING
+009550     WRITE LineaExtracto
+      
+009560     MOVE Total-General-Ext TO Monto-Edicion-Total
+009570     STRING "TOTAL GENERAL               : " DELIMITED BY SIZE
+009580            Monto-Edicion-Total                 DELIMITED BY SIZE
+009590         INTO LineaExtracto
+009600     END-STRING
+009610     WRITE LineaExtracto
+      
+009620     CLOSE ArchivoExtracto
+      
+009630     DISPLAY "Extracto de deducciones generado en EXTRACTO.".
+009640 2900-EXTRACTO-DEDUCCIONES-EXIT.
+009650     EXIT.
+      
+009660 2901-EXTRACTO-DEDUCCIONES-ACUM.
+009670     READ ArchivoEmpleados NEXT RECORD
+009680         AT END
+009690             MOVE "S" TO Bandera-FinArchivo
+009700         NOT AT END
+009710             ADD DeduccionImpuestos TO Total-Impuestos-Ext
+009720             ADD DeduccionSeguro TO Total-Seguro-Ext
+009730             ADD 1 TO Contador-Empleados-Ext
+009740     END-READ.
+009750 2901-EXTRACTO-DEDUCCIONES-ACUM-EXIT.
+009760     EXIT.
+      
+009770******************************************************************
+009780* 9999-FINALIZAR-PROGRAMA
+009790* Cierra los archivos abiertos antes de terminar la ejecucin.
+009800******************************************************************
+009810 9999-FINALIZAR-PROGRAMA.
+009820     CLOSE ArchivoEmpleados
+009830     CLOSE ArchivoBitacora.
+009840 9999-FINALIZAR-PROGRAMA-EXIT.
+009850     EXIT.
+      
+009860 END PROGRAM PRUEBABG.
+      
